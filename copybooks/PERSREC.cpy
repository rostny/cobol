@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PERSREC - Layout comun del registro de persona.
+      *           Usado por TEST1, RPTPERS y DUPRPT contra
+      *           PERSONAS.MASTER (clave APELLIDO + NOMBRE).
+      ******************************************************************
+       01  PERS-RECORD.
+           05  PERS-KEY.
+               10  PERS-APELLIDO         PIC X(30).
+               10  PERS-NOMBRE           PIC X(20).
+           05  PERS-ID                   PIC 9(6).
+           05  PERS-FEC-NAC.
+               10  PERS-FEC-NAC-AAAA     PIC 9(4).
+               10  PERS-FEC-NAC-MM       PIC 9(2).
+               10  PERS-FEC-NAC-DD       PIC 9(2).
+           05  PERS-EDAD                 PIC 9(3).
+           05  PERS-STATUS               PIC X(1).
+               88  PERS-STATUS-ACTIVO    VALUE 'A'.
