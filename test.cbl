@@ -2,6 +2,15 @@
       * Author:
       * Date:
       * Purpose:
+      * Modifications:
+      *   - Captura de datos del operador (apellido/nombre/edad).
+      *   - Grabacion de la persona capturada en PERSONAS.MASTER.
+      *   - Registro PERSONAS.MASTER tomado del copy PERSREC.
+      *   - Validacion de apellido/nombre/edad antes de grabar.
+      *   - Modo de carga por lote desde PERSIN.DAT.
+      *   - Bitacora de auditoria de altas en PERSONAS.AUDIT.
+      *   - Chequeo de duplicados apellido+nombre antes del alta.
+      *   - Menu de mantenimiento Alta/Cambio/Baja/Consulta.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,21 +19,387 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT PERSONAS-MASTER ASSIGN TO PERSONAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PERS-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PERSIN-FILE ASSIGN TO PERSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERSIN-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO PERSAUDT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PERSONAS-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSREC.
+
+       FD  PERSIN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PERSIN-RECORD.
+           05  PERSIN-APELLIDO        PIC X(30).
+           05  PERSIN-NOMBRE          PIC X(20).
+           05  PERSIN-EDAD            PIC X(3).
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE OMITTED.
+       01  AUDIT-RECORD               PIC X(84).
+
        WORKING-STORAGE SECTION.
        77 nombre pic x(20) value spaces.
        77 apellido pic x(30) value spaces.
-       77 edad pic x(3) value spaces.
+       77 edad pic 9(3) value zeros.
+       77 ws-master-status pic x(2) value spaces.
+       77 ws-persin-status pic x(2) value spaces.
+       77 ws-datos-validos pic x value 'N'.
+           88 datos-validos value 'Y'.
+       77 ws-modo pic x value 'I'.
+       77 ws-fin-persin pic x value 'N'.
+           88 fin-persin value 'Y'.
+       77 ws-cargados pic 9(6) value zeros.
+       77 ws-rechazados pic 9(6) value zeros.
+       77 ws-duplicados pic 9(6) value zeros.
+       77 ws-duplicado-sw pic x value 'N'.
+           88 duplicado-encontrado value 'Y'.
+       77 ws-edad-existente pic 9(3) value zeros.
+       77 ws-respuesta pic x value 'N'.
+       77 ws-audit-status pic x(2) value spaces.
+       77 ws-operador-id pic x(8) value spaces.
+       77 ws-fecha-hoy pic 9(8) value zeros.
+       77 ws-hora-hoy pic 9(8) value zeros.
+       77 ws-opcion-menu pic x value spaces.
+       77 ws-salir-sw pic x value 'N'.
+           88 salir-del-menu value 'Y'.
+       77 ws-tipo-operacion pic x value space.
+       77 ws-master-ok pic x value 'Y'.
+           88 master-ok value 'Y'.
+       77 ws-cercano-sw pic x value 'N'.
+           88 cercano-encontrado value 'Y'.
+       77 ws-fin-busqueda pic x value 'N'.
+           88 fin-busqueda value 'Y'.
 
-       01 principal.
-           03 filler value 'Apellido:'.
-           03 display value 'Nombre..:'.
-           03 display value 'Edad....:'.
+       01 ws-audit-linea.
+           05 wsa-operador            pic x(8).
+           05 filler                  pic x value space.
+           05 wsa-fecha               pic 9(8).
+           05 filler                  pic x value space.
+           05 wsa-hora                pic 9(8).
+           05 filler                  pic x value space.
+           05 wsa-apellido            pic x(30).
+           05 filler                  pic x value space.
+           05 wsa-nombre              pic x(20).
+           05 filler                  pic x value space.
+           05 wsa-edad                pic 9(3).
+           05 filler                  pic x value space.
+           05 wsa-tipo-op             pic x.
 
        PROCEDURE DIVISION.
        inicio.
-           display principal.
+           display 'Operador ID....: ' with no advancing.
+           accept ws-operador-id.
+           perform abrir-bitacora.
+           perform abrir-maestro.
+           if master-ok
+               perform until salir-del-menu
+                   perform mostrar-menu
+                   accept ws-opcion-menu
+                   evaluate ws-opcion-menu
+                       when '1' perform alta-persona
+                       when '2' perform cambio-persona
+                       when '3' perform baja-persona
+                       when '4' perform consulta-persona
+                       when '5' perform carga-masiva
+                       when '9' set salir-del-menu to true
+                       when other
+                           display 'Opcion invalida, intente de nuevo.'
+                   end-evaluate
+               end-perform
+               perform cerrar-maestro
+           end-if.
+           perform cerrar-bitacora.
        STOP RUN.
+
+       mostrar-menu.
+           display ' '.
+           display '-------- MANTENIMIENTO DE PERSONAS --------'.
+           display '1 - Alta      (nueva persona)'.
+           display '2 - Cambio    (modificar edad)'.
+           display '3 - Baja      (eliminar persona)'.
+           display '4 - Consulta  (ver datos de una persona)'.
+           display '5 - Carga masiva desde PERSIN.DAT'.
+           display '9 - Salir'.
+           display 'Opcion: ' with no advancing.
+
+       alta-persona.
+           perform capturar-datos.
+           perform escribir-persona.
+
+       cambio-persona.
+           perform capturar-clave-busqueda.
+           move apellido to PERS-APELLIDO.
+           move nombre   to PERS-NOMBRE.
+           read PERSONAS-MASTER
+               invalid key
+                   display 'No existe una persona con esa clave.'
+               not invalid key
+                   display 'Edad actual..: ' PERS-EDAD
+                   display 'Edad nueva..: ' with no advancing
+                   accept edad
+                   if edad is not numeric or edad > 120
+                       display 'Error: edad debe ser de 0 a 120.'
+                   else
+                       move edad to PERS-EDAD
+                       move 'C' to ws-tipo-operacion
+                       rewrite PERS-RECORD
+                       perform registrar-auditoria
+                       display 'Persona actualizada.'
+                   end-if
+           end-read.
+
+       baja-persona.
+           perform capturar-clave-busqueda.
+           move apellido to PERS-APELLIDO.
+           move nombre   to PERS-NOMBRE.
+           read PERSONAS-MASTER
+               invalid key
+                   display 'No existe una persona con esa clave.'
+               not invalid key
+                   display 'Confirma baja (S/N)? ' with no advancing
+                   accept ws-respuesta
+                   if ws-respuesta = 'S' or ws-respuesta = 's'
+                       move 'B' to ws-tipo-operacion
+                       delete PERSONAS-MASTER record
+                       perform registrar-auditoria
+                       display 'Persona eliminada.'
+                   else
+                       display 'Baja cancelada.'
+                   end-if
+           end-read.
+
+       consulta-persona.
+           perform capturar-clave-busqueda.
+           move apellido to PERS-APELLIDO.
+           move nombre   to PERS-NOMBRE.
+           read PERSONAS-MASTER
+               invalid key
+                   display 'No existe una persona con esa clave.'
+               not invalid key
+                   display 'Apellido: ' PERS-APELLIDO
+                   display 'Nombre..: ' PERS-NOMBRE
+                   display 'Edad....: ' PERS-EDAD
+           end-read.
+
+       capturar-clave-busqueda.
+           display 'Apellido: ' with no advancing.
+           accept apellido.
+           display 'Nombre..: ' with no advancing.
+           accept nombre.
+
+       capturar-datos.
+           move 'N' to ws-datos-validos.
+           perform until datos-validos
+               display 'Apellido: ' with no advancing
+               accept apellido
+               display 'Nombre..: ' with no advancing
+               accept nombre
+               display 'Edad....: ' with no advancing
+               accept edad
+               perform validar-datos
+           end-perform.
+
+       validar-datos.
+           move 'Y' to ws-datos-validos.
+           if apellido = spaces
+               display 'Error: el apellido no puede ir en blanco.'
+               move 'N' to ws-datos-validos
+           end-if.
+           if nombre = spaces
+               display 'Error: el nombre no puede ir en blanco.'
+               move 'N' to ws-datos-validos
+           end-if.
+           if edad is not numeric or edad > 120
+               display 'Error: edad debe ser numerica, de 0 a 120.'
+               move 'N' to ws-datos-validos
+           end-if.
+
+       abrir-maestro.
+           open i-o PERSONAS-MASTER.
+           if ws-master-status = '35'
+               open output PERSONAS-MASTER
+               close PERSONAS-MASTER
+               open i-o PERSONAS-MASTER
+           end-if.
+           if ws-master-status not = '00'
+               display 'Error al abrir PERSONAS.MASTER, status '
+                   ws-master-status
+               move 'N' to ws-master-ok
+               move 8 to return-code
+           end-if.
+
+       escribir-persona.
+           move apellido to PERS-APELLIDO.
+           move nombre   to PERS-NOMBRE.
+           perform verificar-duplicado.
+           if duplicado-encontrado
+               perform tratar-duplicado
+           else
+               perform verificar-cercania
+               move apellido to PERS-APELLIDO
+               move nombre   to PERS-NOMBRE
+               if cercano-encontrado
+                   if ws-modo = 'L' or ws-modo = 'l'
+                       display 'Alta aceptada (coincidencia, lote).'
+                       move 'S' to ws-respuesta
+                   else
+                       display 'Continuar con el alta de todas formas'
+                       display '(S/N)? ' with no advancing
+                       accept ws-respuesta
+                   end-if
+               else
+                   move 'S' to ws-respuesta
+               end-if
+               if ws-respuesta = 'S' or ws-respuesta = 's'
+                   move edad to PERS-EDAD
+                   move zeros to PERS-ID
+                   move zeros to PERS-FEC-NAC
+                   move 'A'   to PERS-STATUS
+                   move 'A'   to ws-tipo-operacion
+                   write PERS-RECORD
+                       invalid key
+                           display 'Ya existe con esa clave.'
+                       not invalid key
+                           perform registrar-auditoria
+                           add 1 to ws-cargados
+                   end-write
+               else
+                   display 'Alta cancelada por el operador.'
+                   add 1 to ws-duplicados
+               end-if
+           end-if.
+
+       verificar-cercania.
+           move 'N' to ws-cercano-sw.
+           move 'N' to ws-fin-busqueda.
+           start PERSONAS-MASTER key is >= PERS-APELLIDO
+               invalid key
+                   move 'Y' to ws-fin-busqueda
+           end-start.
+           perform until fin-busqueda
+               read PERSONAS-MASTER next record
+                   at end move 'Y' to ws-fin-busqueda
+               end-read
+               if not fin-busqueda
+                   if PERS-APELLIDO not = apellido
+                       move 'Y' to ws-fin-busqueda
+                   else
+                       if PERS-NOMBRE(1:3) = nombre(1:3)
+                          and PERS-NOMBRE not = nombre
+                           move 'Y' to ws-cercano-sw
+                           display 'Posible coincidencia cercana: '
+                               PERS-APELLIDO ' ' PERS-NOMBRE
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+       verificar-duplicado.
+           move 'N' to ws-duplicado-sw.
+           read PERSONAS-MASTER
+               invalid key
+                   move 'N' to ws-duplicado-sw
+               not invalid key
+                   move 'Y' to ws-duplicado-sw
+                   move PERS-EDAD to ws-edad-existente
+           end-read.
+
+       tratar-duplicado.
+           if ws-modo = 'L' or ws-modo = 'l'
+               display 'Rechazado (duplicado): ' apellido ' ' nombre
+               add 1 to ws-duplicados
+           else
+               display 'Ya existe esa persona con edad '
+                   ws-edad-existente '.'
+               display 'Sobrescribir con la nueva edad (S/N)? '
+                   with no advancing
+               accept ws-respuesta
+               if ws-respuesta = 'S' or ws-respuesta = 's'
+                   move edad to PERS-EDAD
+                   move 'C' to ws-tipo-operacion
+                   rewrite PERS-RECORD
+                   perform registrar-auditoria
+                   add 1 to ws-cargados
+               else
+                   display 'Alta cancelada por el operador.'
+                   add 1 to ws-duplicados
+               end-if
+           end-if.
+
+       cerrar-maestro.
+           close PERSONAS-MASTER.
+
+       abrir-bitacora.
+           open extend AUDIT-LOG.
+           if ws-audit-status = '35'
+               open output AUDIT-LOG
+           end-if.
+
+       registrar-auditoria.
+           accept ws-fecha-hoy from date yyyymmdd.
+           accept ws-hora-hoy from time.
+           move ws-operador-id to wsa-operador.
+           move ws-fecha-hoy   to wsa-fecha.
+           move ws-hora-hoy    to wsa-hora.
+           move PERS-APELLIDO  to wsa-apellido.
+           move PERS-NOMBRE    to wsa-nombre.
+           move PERS-EDAD      to wsa-edad.
+           move ws-tipo-operacion to wsa-tipo-op.
+           move ws-audit-linea to AUDIT-RECORD.
+           write AUDIT-RECORD.
+
+       cerrar-bitacora.
+           close AUDIT-LOG.
+
+       carga-masiva.
+           move 'L' to ws-modo.
+           move zeros to ws-cargados.
+           move zeros to ws-rechazados.
+           move zeros to ws-duplicados.
+           move 'N' to ws-fin-persin.
+           open input PERSIN-FILE.
+           if ws-persin-status not = '00'
+               display 'Error al abrir PERSIN, status '
+                   ws-persin-status
+               move 16 to return-code
+           else
+               read PERSIN-FILE
+                   at end move 'Y' to ws-fin-persin
+               end-read
+               perform until fin-persin
+                   move PERSIN-APELLIDO to apellido
+                   move PERSIN-NOMBRE   to nombre
+                   move PERSIN-EDAD     to edad
+                   perform validar-datos
+                   if datos-validos
+                       perform escribir-persona
+                   else
+                       display 'Rechazado: ' PERSIN-APELLIDO ' '
+                           PERSIN-NOMBRE
+                       add 1 to ws-rechazados
+                   end-if
+                   read PERSIN-FILE
+                       at end move 'Y' to ws-fin-persin
+                   end-read
+               end-perform
+               close PERSIN-FILE
+               display 'Personas cargadas...: ' ws-cargados
+               display 'Registros rechazados: ' ws-rechazados
+               display 'Duplicados omitidos.: ' ws-duplicados
+           end-if.
+           move 'I' to ws-modo.
        END PROGRAM test1.
