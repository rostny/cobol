@@ -0,0 +1,35 @@
+//PERSJOB  JOB (ACCTNO),'CARGA PERSONAS',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CARGA DIARIA DE PERSONAS Y LISTADO PARA EL SUPERVISOR.       *
+//* STEP010 - TEST1   CARGA POR LOTE DESDE PERSIN EN PERSONAS.   *
+//* STEP020 - RPTPERS IMPRIME EL LISTADO, SOLO SI STEP010 TERMINO*
+//*           CON CONDITION CODE 0.                              *
+//* STEP030 - AVISA A OPERACION CUANDO STEP010 TERMINA CON       *
+//*           CONDITION CODE DISTINTO DE CERO.                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TEST1
+//STEPLIB  DD DSN=PROD.PERSONAS.LOADLIB,DISP=SHR
+//PERSONAS DD DSN=PROD.PERSONAS.MASTER,DISP=SHR
+//PERSIN   DD DSN=PROD.PERSONAS.PERSIN,DISP=SHR
+//PERSAUDT DD DSN=PROD.PERSONAS.AUDIT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+BATCH001
+5
+9
+//*
+//STEP020  EXEC PGM=RPTPERS,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.PERSONAS.LOADLIB,DISP=SHR
+//PERSONAS DD DSN=PROD.PERSONAS.MASTER,DISP=SHR
+//RPTPERS  DD SYSOUT=*,DEST=LOCAL,OUTLIM=99999
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+ATENCION OPERADOR - PERSJOB STEP010 (TEST1) TERMINO CON
+CONDITION CODE DISTINTO DE CERO. REVISAR SYSOUT DE STEP010
+ANTES DE REEJECUTAR EL JOB.
+//SYSUT2   DD SYSOUT=*,DEST=OPER
+//SYSIN    DD DUMMY
