@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Listado impreso de PERSONAS.MASTER (Apellido/Nombre/
+      *          Edad) con encabezados de pagina y conteo de registros.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTPERS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT PERSONAS-MASTER ASSIGN TO PERSONAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PERS-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT REPORTE-LISTADO ASSIGN TO RPTPERS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONAS-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSREC.
+
+       FD  REPORTE-LISTADO
+           LABEL RECORDS ARE OMITTED.
+       01  LINEA-REPORTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  ws-master-status       pic x(2) value spaces.
+       77  ws-reporte-status      pic x(2) value spaces.
+       77  ws-fin-archivo         pic x value 'N'.
+           88  fin-archivo        value 'Y'.
+       77  ws-master-abierto      pic x value 'N'.
+           88  master-abierto     value 'Y'.
+       77  ws-num-pagina          pic 9(4) value zeros.
+       77  ws-lineas-pagina       pic 9(2) value zeros.
+       77  ws-max-lineas          pic 9(2) value 50.
+       77  ws-total-registros     pic 9(6) value zeros.
+
+       01  encabezado-1.
+           05  filler             pic x(25) value spaces.
+           05  filler             pic x(19)
+               value 'LISTADO DE PERSONAS'.
+           05  filler             pic x(14) value spaces.
+           05  filler             pic x(7)  value 'PAGINA '.
+           05  enc-pagina         pic zzz9.
+
+       01  encabezado-2.
+           05  filler             pic x(30) value 'APELLIDO'.
+           05  filler             pic x(22) value 'NOMBRE'.
+           05  filler             pic x(6)  value 'EDAD'.
+
+       01  linea-detalle.
+           05  det-apellido       pic x(30).
+           05  det-nombre         pic x(22).
+           05  det-edad           pic zz9.
+
+       01  linea-total.
+           05  filler             pic x(26)
+               value 'TOTAL DE REGISTROS LEIDOS:'.
+           05  total-edit         pic zz,zz9.
+
+       PROCEDURE DIVISION.
+       inicio.
+           perform abrir-archivos.
+           if master-abierto
+               perform imprimir-encabezado
+               perform leer-master
+               perform until fin-archivo
+                   perform imprimir-detalle
+                   perform leer-master
+               end-perform
+               perform imprimir-total
+               perform cerrar-archivos
+           end-if.
+       STOP RUN.
+
+       abrir-archivos.
+           open input PERSONAS-MASTER.
+           if ws-master-status = '35'
+               display 'PERSONAS.MASTER no existe, nada que listar'
+           else
+               set master-abierto to true
+               open output REPORTE-LISTADO
+           end-if.
+
+       leer-master.
+           read PERSONAS-MASTER next record
+               at end set fin-archivo to true
+           end-read.
+
+       imprimir-encabezado.
+           add 1 to ws-num-pagina.
+           move ws-num-pagina to enc-pagina.
+           write LINEA-REPORTE from encabezado-1
+               after advancing page.
+           write LINEA-REPORTE from encabezado-2
+               after advancing 2 lines.
+           move zeros to ws-lineas-pagina.
+
+       imprimir-detalle.
+           if ws-lineas-pagina >= ws-max-lineas
+               perform imprimir-encabezado
+           end-if.
+           move PERS-APELLIDO to det-apellido.
+           move PERS-NOMBRE   to det-nombre.
+           move PERS-EDAD     to det-edad.
+           write LINEA-REPORTE from linea-detalle
+               after advancing 1 line.
+           add 1 to ws-lineas-pagina.
+           add 1 to ws-total-registros.
+
+       imprimir-total.
+           move ws-total-registros to total-edit.
+           write LINEA-REPORTE from linea-total
+               after advancing 2 lines.
+
+       cerrar-archivos.
+           close PERSONAS-MASTER.
+           close REPORTE-LISTADO.
+       END PROGRAM RPTPERS.
