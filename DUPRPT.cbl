@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reporte de reconciliacion - lista los grupos de
+      *          PERSONAS.MASTER que comparten apellido y los primeros
+      *          caracteres del nombre, para que un supervisor revise
+      *          posibles altas casi-duplicadas (ej. "Garcia, Juan" y
+      *          "Garcia, Juana") sin generar ruido por apellidos
+      *          comunes que pertenecen a personas distintas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT PERSONAS-MASTER ASSIGN TO PERSONAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PERS-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT REPORTE-DUPL ASSIGN TO DUPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONAS-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSREC.
+
+       FD  REPORTE-DUPL
+           LABEL RECORDS ARE OMITTED.
+       01  LINEA-REPORTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  ws-master-status       pic x(2) value spaces.
+       77  ws-reporte-status      pic x(2) value spaces.
+       77  ws-fin-archivo         pic x value 'N'.
+           88  fin-archivo        value 'Y'.
+       77  ws-master-abierto      pic x value 'N'.
+           88  master-abierto     value 'Y'.
+       77  ws-apellido-anterior   pic x(30) value spaces.
+       77  ws-nombre-anterior     pic x(20) value spaces.
+       77  ws-nombre-ant-ini      pic x(3)  value spaces.
+       77  ws-edad-anterior       pic 9(3) value zeros.
+       77  ws-grupo-impreso       pic x value 'N'.
+           88  grupo-impreso      value 'Y'.
+       77  ws-total-leidos        pic 9(6) value zeros.
+       77  ws-total-sospechosos   pic 9(6) value zeros.
+
+       01  encabezado-1.
+           05  filler             pic x(20) value spaces.
+           05  filler             pic x(40)
+               value 'RECONCILIACION DE POSIBLES DUPLICADOS'.
+
+       01  encabezado-2.
+           05  filler             pic x(30) value 'APELLIDO'.
+           05  filler             pic x(22) value 'NOMBRE'.
+           05  filler             pic x(6)  value 'EDAD'.
+
+       01  linea-detalle.
+           05  det-apellido       pic x(30).
+           05  det-nombre         pic x(22).
+           05  det-edad           pic zz9.
+
+       01  linea-total.
+           05  filler             pic x(22)
+               value 'REGISTROS LEIDOS....:'.
+           05  total-leidos-ed    pic zz,zz9.
+
+       01  linea-total-2.
+           05  filler             pic x(22)
+               value 'GRUPOS SOSPECHOSOS..:'.
+           05  total-susp-ed      pic zz,zz9.
+
+       PROCEDURE DIVISION.
+       inicio.
+           perform abrir-archivos.
+           if master-abierto
+               perform imprimir-encabezado
+               move spaces to ws-apellido-anterior
+               perform leer-master
+               perform until fin-archivo
+                   perform evaluar-registro
+                   perform leer-master
+               end-perform
+               perform imprimir-totales
+               perform cerrar-archivos
+           end-if.
+       STOP RUN.
+
+       abrir-archivos.
+           open input PERSONAS-MASTER.
+           if ws-master-status = '35'
+               display 'PERSONAS.MASTER no existe, nada que listar'
+           else
+               set master-abierto to true
+               open output REPORTE-DUPL
+           end-if.
+
+       leer-master.
+           read PERSONAS-MASTER next record
+               at end set fin-archivo to true
+           end-read.
+
+       imprimir-encabezado.
+           write LINEA-REPORTE from encabezado-1
+               after advancing page.
+           write LINEA-REPORTE from encabezado-2
+               after advancing 2 lines.
+
+       evaluar-registro.
+           add 1 to ws-total-leidos.
+           if PERS-APELLIDO = ws-apellido-anterior
+              and PERS-NOMBRE(1:3) = ws-nombre-ant-ini
+               if not grupo-impreso
+                   move ws-apellido-anterior to det-apellido
+                   move ws-nombre-anterior   to det-nombre
+                   move ws-edad-anterior     to det-edad
+                   perform imprimir-detalle
+                   move 'Y' to ws-grupo-impreso
+                   add 1 to ws-total-sospechosos
+               end-if
+               move PERS-APELLIDO to det-apellido
+               move PERS-NOMBRE   to det-nombre
+               move PERS-EDAD     to det-edad
+               perform imprimir-detalle
+           else
+               move 'N' to ws-grupo-impreso
+           end-if.
+           move PERS-APELLIDO to ws-apellido-anterior.
+           move PERS-NOMBRE   to ws-nombre-anterior.
+           move PERS-NOMBRE(1:3) to ws-nombre-ant-ini.
+           move PERS-EDAD     to ws-edad-anterior.
+
+       imprimir-detalle.
+           write LINEA-REPORTE from linea-detalle
+               after advancing 1 line.
+
+       imprimir-totales.
+           move ws-total-leidos to total-leidos-ed.
+           write LINEA-REPORTE from linea-total
+               after advancing 2 lines.
+           move ws-total-sospechosos to total-susp-ed.
+           write LINEA-REPORTE from linea-total-2
+               after advancing 1 line.
+
+       cerrar-archivos.
+           close PERSONAS-MASTER.
+           close REPORTE-DUPL.
+       END PROGRAM DUPRPT.
